@@ -8,6 +8,10 @@
                             STATUS OUT-ST.
            SELECT INP-FILE  ASSIGN TO INP-FILE
                             STATUS INP-ST.
+           SELECT CTL-FILE  ASSIGN TO CTL-FILE
+                            STATUS CTL-ST.
+           SELECT REJ-FILE  ASSIGN TO REJ-FILE
+                            STATUS REJ-ST.
        DATA DIVISION. 
        FILE SECTION. 
        FD  OUT-FILE RECORDING MODE F.
@@ -29,31 +33,83 @@
            03 INP-FUNC-TYPE       PIC X(1).
            03 INP-ID              PIC 9(5).
            03 INP-DVZ             PIC 9(3).
-       WORKING-STORAGE SECTION. 
+           03 INP-AMOUNT          PIC S9(15).
+           03 INP-NAME            PIC X(30).
+           03 INP-DATE            PIC S9(7).
+           03 INP-BAL             PIC S9(15).
+
+       FD  CTL-FILE RECORDING MODE F.
+       01  CTL-REC                PIC X(80).
+
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+           03 REJ-FUNC-TYPE        PIC X(1).
+           03 REJ-ID               PIC 9(5).
+           03 REJ-DVZ              PIC 9(3).
+           03 REJ-DSC              PIC X(30).
+           03 REJ-AMOUNT           PIC S9(15).
+           03 REJ-NAME             PIC X(30).
+           03 REJ-DATE             PIC S9(7).
+           03 REJ-BAL              PIC S9(15).
+       WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            03 WS-PBEGIDX           PIC X(7) VALUE 'PBEGIDX'.
-           03 OUT-ST               PIC P(2).
+           03 OUT-ST               PIC 9(2).
               88 OUT-SUCCESS                VALUE 00 97.
            03 INP-ST               PIC 9(2).
               88 INP-SUCCESS                VALUE 00 97.
               88 INP-EOF                    VALUE 10.
+           03 CTL-ST               PIC 9(2).
+              88 CTL-SUCCESS                VALUE 00 97.
+           03 WS-CTL-OPEN          PIC X(1) VALUE 'N'.
+              88 CTL-IS-OPEN               VALUE 'Y'.
+           03 REJ-ST               PIC 9(2).
+              88 REJ-SUCCESS                VALUE 00 97.
+           03 WS-REJ-OPEN          PIC X(1) VALUE 'N'.
+              88 REJ-IS-OPEN               VALUE 'Y'.
            03 WS-SUB-TYPE          PIC X(1).
-              88 WS-SUB-TYPE-VALID          VALUE 'W' 'R' 'U' 'D'.
+              88 WS-SUB-TYPE-VALID          VALUE 'W' 'R' 'U' 'D' 'B'.
            03 WS-SUB-AREA.
               05 WS-SUB-FUNC       PIC X(1).
                  88 WS-FUNIS-WRITE          VALUE 'W'.
                  88 WS-FUNIS-READ           VALUE 'R'.
                  88 WS-FUNIS-UPDATE         VALUE 'U'.
                  88 WS-FUNIS-DELETE         VALUE 'D'.
+                 88 WS-FUNIS-BALANCE        VALUE 'B'.
                05 WS-SUB-ID        PIC 9(5).
                05 WS-SUB-DVZ       PIC 9(3).
                05 WS-SUB-RC        PIC 9(2).
                05 WS-SUB-DSC       PIC X(30).
                05 WS-SUB-DATA      PIC X(60).
-              
+               05 WS-SUB-AMOUNT    REDEFINES WS-SUB-DATA
+                                    PIC S9(15)
+                                    SIGN LEADING SEPARATE CHARACTER.
+               05 WS-SUB-NAME      PIC X(30).
+               05 WS-SUB-DATE      PIC S9(7).
+               05 WS-SUB-BAL       PIC S9(15).
+       01  WS-CTL-AREA.
+           03 WS-CTL-GRAND-TOTAL     PIC 9(7) VALUE 0.
+           03 WS-CTL-FX              PIC 9(2) VALUE 0.
+           03 WS-CTL-RX              PIC 9(2) VALUE 0.
+           03 WS-CTL-FUNCS OCCURS 6 TIMES.
+              05 WS-CTL-FUNC-CODE    PIC X(1).
+              05 WS-CTL-FUNC-TOTAL   PIC 9(7) VALUE 0.
+              05 WS-CTL-RC-USED      PIC 9(2) VALUE 0.
+              05 WS-CTL-RC-TBL OCCURS 20 TIMES.
+                 07 WS-CTL-RC-VALUE  PIC 9(2) VALUE 0.
+                 07 WS-CTL-RC-COUNT  PIC 9(7) VALUE 0.
+       01  WS-DVZ-BREAK.
+           03 WS-DVZ-FIRST           PIC X(1) VALUE 'Y'.
+              88 WS-DVZ-IS-FIRST             VALUE 'Y'.
+           03 WS-DVZ-PREV            PIC 9(3) VALUE 0.
+           03 WS-DVZ-COUNT           PIC 9(7) VALUE 0.
+           03 WS-DVZ-DELTA           PIC S9(15) VALUE 0.
+           03 WS-DVZ-DELTA-ED        PIC -(14)9.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
+           PERFORM H110-INIT-CONTROL.
            PERFORM H200-PROCESS UNTIL INP-EOF.
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
@@ -62,51 +118,80 @@
            OPEN INPUT INP-FILE.
            OPEN OUTPUT OUT-FILE.
            IF (NOT OUT-SUCCESS)
-           DISPLAY 'UNABLE TO OPEN OUTFILE: ' OUT-ST 
-           MOVE OUT-ST TO RETURN-CODE 
+           DISPLAY 'UNABLE TO OPEN OUTFILE: ' OUT-ST
+           MOVE OUT-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
            IF (NOT INP-SUCCESS)
-           DISPLAY 'UNABLE TO READ INPFILE: ' INP-ST 
-           MOVE INP-ST TO RETURN-CODE 
+           DISPLAY 'UNABLE TO READ INPFILE: ' INP-ST
+           MOVE INP-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT CTL-FILE.
+           IF (NOT CTL-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN CTLFILE: ' CTL-ST
+           MOVE CTL-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           SET CTL-IS-OPEN TO TRUE.
+           OPEN OUTPUT REJ-FILE.
+           IF (NOT REJ-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN REJFILE: ' REJ-ST
+           MOVE REJ-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
-           END-IF.     
+           END-IF.
+           SET REJ-IS-OPEN TO TRUE.
        H100-END. EXIT.
 
+       H110-INIT-CONTROL.
+           MOVE 'W' TO WS-CTL-FUNC-CODE(1).
+           MOVE 'R' TO WS-CTL-FUNC-CODE(2).
+           MOVE 'U' TO WS-CTL-FUNC-CODE(3).
+           MOVE 'D' TO WS-CTL-FUNC-CODE(4).
+           MOVE 'B' TO WS-CTL-FUNC-CODE(5).
+           MOVE '*' TO WS-CTL-FUNC-CODE(6).
+       H110-END. EXIT.
+
        H200-PROCESS.
-           READ INP-FILE 
-              AT END SET INP-EOF TO TRUE 
+           READ INP-FILE
+              AT END SET INP-EOF TO TRUE
            END-READ.
-           IF INP-EOF 
-              PERFORM H999-PROGRAM-EXIT
-           END-IF.
-           MOVE INP-FUNC-TYPE TO WS-SUB-TYPE.
-           MOVE INP-ID TO WS-SUB-ID.
-           MOVE INP-DVZ TO WS-SUB-DVZ.
-           MOVE ZEROS TO WS-SUB-RC.
-           MOVE SPACES TO WS-SUB-DSC.
-           MOVE SPACES TO WS-SUB-DATA.
-           EVALUATE WS-SUB-TYPE 
-              WHEN 'R'
-              SET WS-FUNIS-READ TO TRUE
-              WHEN 'U'
-              SET WS-FUNIS-UPDATE TO TRUE
-              WHEN 'W'
-              SET WS-FUNIS-WRITE TO TRUE
-              WHEN 'D'
-              SET WS-FUNIS-DELETE TO TRUE
-              WHEN OTHER 
-              MOVE 99 TO WS-SUB-RC 
-              MOVE 'IVALID SUB-TYPE: ' TO WS-SUB-DSC 
+           IF NOT INP-EOF
+              MOVE INP-FUNC-TYPE TO WS-SUB-TYPE
+              MOVE INP-ID TO WS-SUB-ID
+              MOVE INP-DVZ TO WS-SUB-DVZ
+              MOVE ZEROS TO WS-SUB-RC
+              MOVE SPACES TO WS-SUB-DSC
+              MOVE SPACES TO WS-SUB-DATA
+              EVALUATE WS-SUB-TYPE
+                 WHEN 'R'
+                 SET WS-FUNIS-READ TO TRUE
+                 WHEN 'U'
+                 SET WS-FUNIS-UPDATE TO TRUE
+                 WHEN 'W'
+                 SET WS-FUNIS-WRITE TO TRUE
+                 MOVE INP-NAME TO WS-SUB-NAME
+                 MOVE INP-DATE TO WS-SUB-DATE
+                 MOVE INP-BAL  TO WS-SUB-BAL
+                 WHEN 'D'
+                 SET WS-FUNIS-DELETE TO TRUE
+                 WHEN 'B'
+                 SET WS-FUNIS-BALANCE TO TRUE
+                 MOVE INP-AMOUNT TO WS-SUB-AMOUNT
+                 WHEN OTHER
+                 MOVE 99 TO WS-SUB-RC
+                 MOVE 'INVALID SUB-TYPE: ' TO WS-SUB-DSC
+              END-EVALUATE
+              IF WS-SUB-TYPE-VALID
+                 CALL WS-PBEGIDX USING WS-SUB-AREA
+              END-IF
               PERFORM H300-PROCESS-OUTPUT
-              PERFORM H999-PROGRAM-EXIT
-           END-EVALUATE.
-           CALL WS-PBEGIDX USING WS-SUB-AREA.
-           PERFORM H300-PROCESS-OUTPUT.
+           END-IF.
        H200-END. EXIT.
 
        H300-PROCESS-OUTPUT.
-           MOVE WS-SUB-TYPE TO OUT-FNC-TYPE 
+           PERFORM H330-CHECK-DVZ-BREAK.
+           MOVE WS-SUB-TYPE TO OUT-FNC-TYPE
            MOVE WS-SUB-ID   TO OUT-ID.
            MOVE WS-SUB-DVZ  TO OUT-DVZ.
            MOVE WS-SUB-RC   TO OUT-RC .
@@ -127,14 +212,159 @@
            WRITE OUT-REC.
            IF (NOT OUT-SUCCESS)
               DISPLAY 'UANBLE TO WRITE OUTFILE: ' OUT-ST
-              MOVE OUT-ST TO RETURN-CODE 
-              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (WS-SUB-RC NOT = ZEROS)
+              PERFORM H320-WRITE-REJECT
+           END-IF.
+           PERFORM H310-ACCUM-CONTROL.
+           ADD 1 TO WS-DVZ-COUNT.
+           IF WS-SUB-RC = ZEROS
+              EVALUATE TRUE
+                 WHEN WS-FUNIS-WRITE
+                    ADD WS-SUB-BAL TO WS-DVZ-DELTA
+                 WHEN WS-FUNIS-BALANCE
+                    ADD WS-SUB-AMOUNT TO WS-DVZ-DELTA
+                 WHEN WS-FUNIS-DELETE
+                    SUBTRACT WS-SUB-BAL FROM WS-DVZ-DELTA
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
            END-IF.
        H300-END. EXIT.
 
+       H330-CHECK-DVZ-BREAK.
+           IF WS-DVZ-IS-FIRST
+              MOVE WS-SUB-DVZ TO WS-DVZ-PREV
+              MOVE 'N' TO WS-DVZ-FIRST
+           ELSE
+              IF WS-SUB-DVZ NOT = WS-DVZ-PREV
+                 PERFORM H340-WRITE-DVZ-SUBTOTAL
+                 MOVE WS-SUB-DVZ TO WS-DVZ-PREV
+                 MOVE 0 TO WS-DVZ-COUNT
+                 MOVE 0 TO WS-DVZ-DELTA
+              END-IF
+           END-IF.
+       H330-END. EXIT.
+
+       H340-WRITE-DVZ-SUBTOTAL.
+           MOVE SPACES TO OUT-REC.
+           MOVE 'FUNC: '      TO OUT-FILLER-FNC.
+           MOVE 'SUBTOTAL'    TO OUT-FNC-TYPE.
+           MOVE 'ID: '        TO OUT-FILLER-ID.
+           MOVE ZEROS         TO OUT-ID.
+           MOVE WS-DVZ-PREV   TO OUT-DVZ.
+           MOVE 'RC: '        TO OUT-FILLER-RC.
+           MOVE ZEROS         TO OUT-RC.
+           MOVE 'DESC: '      TO OUT-FILLER-DSC.
+           MOVE 'DIVISION SUBTOTAL' TO OUT-DSC.
+           MOVE 'DATA: '      TO OUT-FILLER-DATA.
+           MOVE WS-DVZ-DELTA  TO WS-DVZ-DELTA-ED.
+           STRING 'TXNS=' WS-DVZ-COUNT ' DELTA=' WS-DVZ-DELTA-ED
+                  DELIMITED BY SIZE INTO OUT-DATA.
+           INSPECT OUT-REC REPLACING ALL LOW-VALUES BY SPACES.
+           WRITE OUT-REC.
+           IF (NOT OUT-SUCCESS)
+              DISPLAY 'UANBLE TO WRITE OUTFILE: ' OUT-ST
+           END-IF.
+       H340-END. EXIT.
+
+       H320-WRITE-REJECT.
+           MOVE INP-FUNC-TYPE TO REJ-FUNC-TYPE.
+           MOVE INP-ID        TO REJ-ID.
+           MOVE INP-DVZ       TO REJ-DVZ.
+           MOVE WS-SUB-DSC    TO REJ-DSC.
+           MOVE INP-AMOUNT    TO REJ-AMOUNT.
+           MOVE INP-NAME      TO REJ-NAME.
+           MOVE INP-DATE      TO REJ-DATE.
+           MOVE INP-BAL       TO REJ-BAL.
+           WRITE REJ-REC.
+           IF (NOT REJ-SUCCESS)
+              DISPLAY 'UNABLE TO WRITE REJFILE: ' REJ-ST
+           END-IF.
+       H320-END. EXIT.
+
+       H310-ACCUM-CONTROL.
+           ADD 1 TO WS-CTL-GRAND-TOTAL.
+           MOVE 1 TO WS-CTL-FX.
+           PERFORM UNTIL WS-CTL-FX > 6
+                            OR WS-CTL-FUNC-CODE(WS-CTL-FX) = WS-SUB-TYPE
+              ADD 1 TO WS-CTL-FX
+           END-PERFORM.
+           IF WS-CTL-FX > 6
+              MOVE 6 TO WS-CTL-FX
+           END-IF.
+           ADD 1 TO WS-CTL-FUNC-TOTAL(WS-CTL-FX).
+           MOVE 1 TO WS-CTL-RX.
+           PERFORM UNTIL WS-CTL-RX > WS-CTL-RC-USED(WS-CTL-FX)
+                   OR WS-CTL-RC-VALUE(WS-CTL-FX WS-CTL-RX) = WS-SUB-RC
+              ADD 1 TO WS-CTL-RX
+           END-PERFORM.
+           IF WS-CTL-RX > WS-CTL-RC-USED(WS-CTL-FX)
+              IF WS-CTL-RX NOT > 20
+                 ADD 1 TO WS-CTL-RC-USED(WS-CTL-FX)
+                 MOVE WS-SUB-RC TO WS-CTL-RC-VALUE(WS-CTL-FX WS-CTL-RX)
+              END-IF
+           END-IF.
+           IF WS-CTL-RX NOT > 20
+              ADD 1 TO WS-CTL-RC-COUNT(WS-CTL-FX WS-CTL-RX)
+           END-IF.
+       H310-END. EXIT.
+
+       H900-WRITE-CONTROL-REPORT.
+           MOVE SPACES TO CTL-REC.
+           STRING 'PBE006 CONTROL REPORT' DELIMITED BY SIZE
+                  INTO CTL-REC.
+           WRITE CTL-REC.
+           IF (NOT CTL-SUCCESS)
+              DISPLAY 'UANBLE TO WRITE CTLFILE: ' CTL-ST
+           END-IF.
+           PERFORM VARYING WS-CTL-FX FROM 1 BY 1 UNTIL WS-CTL-FX > 6
+              IF WS-CTL-FUNC-TOTAL(WS-CTL-FX) > 0
+                 MOVE SPACES TO CTL-REC
+                 STRING 'FUNC=' WS-CTL-FUNC-CODE(WS-CTL-FX)
+                        ' TOTAL=' WS-CTL-FUNC-TOTAL(WS-CTL-FX)
+                        DELIMITED BY SIZE INTO CTL-REC
+                 WRITE CTL-REC
+                 IF (NOT CTL-SUCCESS)
+                    DISPLAY 'UANBLE TO WRITE CTLFILE: ' CTL-ST
+                 END-IF
+                 PERFORM VARYING WS-CTL-RX FROM 1 BY 1
+                         UNTIL WS-CTL-RX > WS-CTL-RC-USED(WS-CTL-FX)
+                    MOVE SPACES TO CTL-REC
+                    STRING '   RC='
+                           WS-CTL-RC-VALUE(WS-CTL-FX WS-CTL-RX)
+                           ' COUNT='
+                           WS-CTL-RC-COUNT(WS-CTL-FX WS-CTL-RX)
+                           DELIMITED BY SIZE INTO CTL-REC
+                    WRITE CTL-REC
+                    IF (NOT CTL-SUCCESS)
+                       DISPLAY 'UANBLE TO WRITE CTLFILE: ' CTL-ST
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-PERFORM.
+           MOVE SPACES TO CTL-REC.
+           STRING 'GRAND TOTAL=' WS-CTL-GRAND-TOTAL
+                  DELIMITED BY SIZE INTO CTL-REC.
+           WRITE CTL-REC.
+           IF (NOT CTL-SUCCESS)
+              DISPLAY 'UANBLE TO WRITE CTLFILE: ' CTL-ST
+           END-IF.
+       H900-END. EXIT.
+
        H999-PROGRAM-EXIT.
+           IF NOT WS-DVZ-IS-FIRST
+              PERFORM H340-WRITE-DVZ-SUBTOTAL
+           END-IF.
+           IF CTL-IS-OPEN
+              PERFORM H900-WRITE-CONTROL-REPORT
+              CLOSE CTL-FILE
+           END-IF.
            CLOSE OUT-FILE.
            CLOSE INP-FILE.
+           IF REJ-IS-OPEN
+              CLOSE REJ-FILE
+           END-IF.
            DISPLAY 'PROGRAM EXIT WITH RETURN-CODE: ' WS-SUB-RC.
            STOP RUN.
-       H999-END. EXIT.
\ No newline at end of file
+       H999-END. EXIT.
