@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PBEGIDX
+       PROGRAM-ID. PBEGIDX.
        AUTHOR. Begüm Serra Sengül.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -9,6 +9,8 @@
                              ACCESS MODE RANDOM
                              RECORD KEY IDX-KEY
                              STATUS IDX-ST.
+           SELECT AUD-FILE   ASSIGN TO AUD-FILE
+                             STATUS AUD-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
@@ -20,11 +22,25 @@
            03 IDX-DATE            PIC S9(7)    COMP-3.
            03 IDX-BALLANCE        PIC S9(15)   COMP-3.
 
+       FD  AUD-FILE RECORDING MODE F.
+       01  AUD-REC.
+           03 AUD-FUNC             PIC X(1).
+           03 AUD-TIMESTAMP        PIC X(21).
+           03 AUD-ID               PIC S9(05)   COMP-3.
+           03 AUD-DVZ              PIC S9(03)   COMP.
+           03 AUD-NAME             PIC X(30).
+           03 AUD-DATE             PIC S9(7)    COMP-3.
+           03 AUD-BALLANCE         PIC S9(15)   COMP-3.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            03 IDX-ST              PIC 9(2).
               88 IDX-SUCCESS            VALUE 00 97.
               88 IDX-NOTFND             VALUE 23.
+           03 AUD-ST              PIC 9(2).
+              88 AUD-SUCCESS            VALUE 00 97.
+           03 WS-AUD-AVAILABLE    PIC X(1) VALUE 'N'.
+              88 AUD-IS-AVAILABLE       VALUE 'Y'.
            03 WS-PROCESS-AREA.
               05 WS-NAME          PIC X(15).
               05 WS-LNAME         PIC X(15).
@@ -41,6 +57,12 @@
            05 WS-SUB-RETC         PIC 9(2).
            05 WS-SUB-DSC          PIC X(30).
            05 WS-SUB-DATA         PIC X(60).
+           05 WS-SUB-AMOUNT       REDEFINES WS-SUB-DATA
+                                   PIC S9(15)
+                                   SIGN LEADING SEPARATE CHARACTER.
+           05 WS-SUB-NAME         PIC X(30).
+           05 WS-SUB-DATE         PIC S9(7).
+           05 WS-SUB-BAL          PIC S9(15).
 
        PROCEDURE DIVISION USING WS-SUB-AREA.
        0000-MAIN.
@@ -50,12 +72,19 @@
        0000-END. EXIT.
 
        H100-OPEN-FILES.
+           MOVE 'N' TO WS-AUD-AVAILABLE.
            OPEN I-O IDX-FILE.
            IF (NOT IDX-SUCCESS)
            MOVE IDX-ST TO WS-SUB-RETC
            MOVE 'UNABLE TO OPEN IDX FILE: ' TO WS-SUB-DSC
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           OPEN EXTEND AUD-FILE.
+           IF (AUD-SUCCESS)
+           MOVE 'Y' TO WS-AUD-AVAILABLE
+           ELSE
+           DISPLAY 'UNABLE TO OPEN AUD FILE: ' AUD-ST
+           END-IF.
        H100-END. EXIT.
 
        H200-PROCESS.
@@ -68,6 +97,8 @@
                 PERFORM H230-UPDATE-DATA
              WHEN WS-SUB-FUNC = 'D'
                 PERFORM H240-DELETE-DATA
+             WHEN WS-SUB-FUNC = 'B'
+                PERFORM H250-BALANCE-DATA
              WHEN OTHER
                MOVE 99 TO WS-SUB-RETC
                MOVE 'INVALID FUNCTION' TO WS-SUB-DSC
@@ -76,11 +107,11 @@
        H200-END. EXIT.
 
        H210-WRITE-DATA.
-             MOVE WS-SUB-ID                              TO IDX-ID.
-             MOVE WS-SUB-DVZ                             TO IDX-DVZ.
-             MOVE 'BEGUM SERRA    SENGUL            '    TO IDX-NAME.
-             MOVE 20001003                               TO IDX-DATE.
-             MOVE 99999999                               TO IDX-BALLANCE.
+             MOVE WS-SUB-ID       TO IDX-ID.
+             MOVE WS-SUB-DVZ      TO IDX-DVZ.
+             MOVE WS-SUB-NAME     TO IDX-NAME.
+             MOVE WS-SUB-DATE     TO IDX-DATE.
+             MOVE WS-SUB-BAL      TO IDX-BALLANCE.
              WRITE IDX-REC
                  INVALID KEY
                    MOVE 23 TO WS-SUB-RETC
@@ -88,8 +119,8 @@
                    PERFORM H999-PROGRAM-EXIT
              END-WRITE.
 
-             MOVE 'BEGUM SERRA    SENGUL            '    TO WS-SUB-DATA.
-             MOVE 'OK'                                   TO WS-SUB-DSC.
+             MOVE IDX-NAME        TO WS-SUB-DATA.
+             MOVE 'OK'            TO WS-SUB-DSC.
        H210-END. EXIT.
 
        H220-READ-DATA.
@@ -119,6 +150,7 @@
            END-IF.
            STRING WS-UPDATED-NAME  WS-UPDATED-LNAME DELIMITED BY SIZE
                         INTO WS-FULLNAME.
+           PERFORM H260-WRITE-AUDIT.
            MOVE WS-FULLNAME TO IDX-NAME.
            REWRITE IDX-REC
               INVALID KEY
@@ -163,6 +195,14 @@
        H240-DELETE-DATA.
            MOVE WS-SUB-ID TO IDX-ID.
            MOVE WS-SUB-DVZ TO IDX-DVZ.
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 MOVE IDX-ST TO WS-SUB-RETC
+                 MOVE 'UNABLE TO READ VSAM FILE' TO WS-SUB-DSC
+                 PERFORM H999-PROGRAM-EXIT
+           END-READ.
+           PERFORM H260-WRITE-AUDIT.
+           MOVE IDX-BALLANCE TO WS-SUB-BAL.
            DELETE IDX-FILE
               INVALID KEY
                  MOVE IDX-ST TO WS-SUB-RETC
@@ -172,8 +212,46 @@
            MOVE 'OK' TO WS-SUB-DSC.
        H240-END. EXIT.
 
-       H230-END. EXIT.
+       H250-BALANCE-DATA.
+           MOVE WS-SUB-ID TO IDX-ID.
+           MOVE WS-SUB-DVZ TO IDX-DVZ.
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 MOVE IDX-ST TO WS-SUB-RETC
+                 MOVE 'UNAVLE TO READ VSAM FILE' TO WS-SUB-DSC
+                 PERFORM H999-PROGRAM-EXIT
+           END-READ.
+           PERFORM H260-WRITE-AUDIT.
+           ADD WS-SUB-AMOUNT TO IDX-BALLANCE.
+           REWRITE IDX-REC
+              INVALID KEY
+                MOVE IDX-ST TO WS-SUB-RETC
+                MOVE 'UNABLE TO UPDATE VSAM FILE' TO WS-SUB-DSC
+                PERFORM H999-PROGRAM-EXIT
+           END-REWRITE.
+           MOVE 'OK' TO WS-SUB-DSC.
+       H250-END. EXIT.
+
+       H260-WRITE-AUDIT.
+           IF AUD-IS-AVAILABLE
+              MOVE WS-SUB-FUNC          TO AUD-FUNC
+              MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+              MOVE IDX-ID               TO AUD-ID
+              MOVE IDX-DVZ              TO AUD-DVZ
+              MOVE IDX-NAME             TO AUD-NAME
+              MOVE IDX-DATE             TO AUD-DATE
+              MOVE IDX-BALLANCE         TO AUD-BALLANCE
+              WRITE AUD-REC
+              IF (NOT AUD-SUCCESS)
+                 DISPLAY 'UNABLE TO WRITE AUD REC: ' AUD-ST
+              END-IF
+           END-IF.
+       H260-END. EXIT.
+
        H999-PROGRAM-EXIT.
            CLOSE IDX-FILE.
+           IF AUD-IS-AVAILABLE
+              CLOSE AUD-FILE
+           END-IF.
            EXIT PROGRAM.
        H999-END.
