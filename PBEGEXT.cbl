@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBEGEXT.
+       AUTHOR. Begüm Serra Sengül.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN IDX-FILE
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IDX-KEY
+                             STATUS IDX-ST.
+           SELECT EXT-FILE   ASSIGN TO EXT-FILE
+                             STATUS EXT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+       01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID           PIC S9(05)   COMP-3.
+              05 IDX-DVZ          PIC S9(03)   COMP.
+           03 IDX-NAME            PIC X(30).
+           03 IDX-DATE            PIC S9(7)    COMP-3.
+           03 IDX-BALLANCE        PIC S9(15)   COMP-3.
+
+       FD  EXT-FILE RECORDING MODE F.
+       01  EXT-REC.
+           03 EXT-ID               PIC 9(5).
+           03 EXT-DVZ              PIC 9(3).
+           03 EXT-NAME             PIC X(30).
+           03 EXT-DATE             PIC 9(7).
+           03 EXT-BALLANCE         PIC S9(15).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           03 IDX-ST               PIC 9(2).
+              88 IDX-SUCCESS             VALUE 00 97.
+              88 IDX-EOF                 VALUE 10.
+           03 EXT-ST               PIC 9(2).
+              88 EXT-SUCCESS             VALUE 00 97.
+           03 WS-RECORD-COUNT       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL IDX-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT IDX-FILE.
+           IF (NOT IDX-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN IDX FILE: ' IDX-ST
+              MOVE IDX-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT EXT-FILE.
+           IF (NOT EXT-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN EXT FILE: ' EXT-ST
+              MOVE EXT-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       H100-END. EXIT.
+
+       H200-PROCESS.
+           READ IDX-FILE NEXT RECORD
+              AT END SET IDX-EOF TO TRUE
+              NOT AT END PERFORM H210-WRITE-EXTRACT
+           END-READ.
+       H200-END. EXIT.
+
+       H210-WRITE-EXTRACT.
+           MOVE IDX-ID         TO EXT-ID.
+           MOVE IDX-DVZ        TO EXT-DVZ.
+           MOVE IDX-NAME       TO EXT-NAME.
+           MOVE IDX-DATE       TO EXT-DATE.
+           MOVE IDX-BALLANCE   TO EXT-BALLANCE.
+           WRITE EXT-REC.
+           IF (NOT EXT-SUCCESS)
+              DISPLAY 'UNABLE TO WRITE EXT FILE: ' EXT-ST
+           ELSE
+              ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+       H210-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE EXT-FILE.
+           DISPLAY 'PBEGEXT COMPLETE - RECORDS EXTRACTED: '
+                   WS-RECORD-COUNT.
+           STOP RUN.
+       H999-END.
