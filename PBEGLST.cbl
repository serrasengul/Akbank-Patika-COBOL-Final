@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBEGLST.
+       AUTHOR. Begüm Serra Sengül.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN IDX-FILE
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IDX-KEY
+                             STATUS IDX-ST.
+           SELECT SRT-FILE   ASSIGN TO SRT-FILE.
+           SELECT LST-FILE   ASSIGN TO LST-FILE
+                             STATUS LST-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+       01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID           PIC S9(05)   COMP-3.
+              05 IDX-DVZ          PIC S9(03)   COMP.
+           03 IDX-NAME            PIC X(30).
+           03 IDX-DATE            PIC S9(7)    COMP-3.
+           03 IDX-BALLANCE        PIC S9(15)   COMP-3.
+
+       SD  SRT-FILE.
+       01  SRT-REC.
+           03 SRT-DVZ              PIC S9(03).
+           03 SRT-ID               PIC S9(05).
+           03 SRT-NAME             PIC X(30).
+           03 SRT-DATE             PIC S9(7).
+           03 SRT-BALLANCE         PIC S9(15).
+
+       FD  LST-FILE RECORDING MODE F.
+       01  LST-REC                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           03 IDX-ST               PIC 9(2).
+              88 IDX-SUCCESS             VALUE 00 97.
+              88 IDX-EOF                 VALUE 10.
+           03 LST-ST               PIC 9(2).
+              88 LST-SUCCESS             VALUE 00 97.
+           03 WS-SRT-EOF           PIC X(1) VALUE 'N'.
+              88 SRT-EOF                 VALUE 'Y'.
+           03 WS-LINE-COUNT        PIC 9(7) VALUE 0.
+           03 WS-BALLANCE-ED       PIC -(14)9.
+           03 WS-DATE-ED           PIC -(6)9.
+           03 WS-DVZ-ED            PIC -(2)9.
+           03 WS-ID-ED             PIC -(4)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SRT-FILE
+               ASCENDING KEY SRT-DVZ SRT-ID
+               INPUT PROCEDURE IS H100-EXTRACT-IDX
+               OUTPUT PROCEDURE IS H200-PRINT-LISTING.
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-EXTRACT-IDX.
+           OPEN INPUT IDX-FILE.
+           IF (NOT IDX-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN IDX FILE: ' IDX-ST
+              MOVE IDX-ST TO RETURN-CODE
+           ELSE
+              PERFORM UNTIL IDX-EOF
+                 READ IDX-FILE NEXT RECORD
+                    AT END SET IDX-EOF TO TRUE
+                    NOT AT END
+                       MOVE IDX-DVZ      TO SRT-DVZ
+                       MOVE IDX-ID       TO SRT-ID
+                       MOVE IDX-NAME     TO SRT-NAME
+                       MOVE IDX-DATE     TO SRT-DATE
+                       MOVE IDX-BALLANCE TO SRT-BALLANCE
+                       RELEASE SRT-REC
+                 END-READ
+              END-PERFORM
+              CLOSE IDX-FILE
+           END-IF.
+       H100-END. EXIT.
+
+       H200-PRINT-LISTING.
+           OPEN OUTPUT LST-FILE.
+           IF (NOT LST-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN LST FILE: ' LST-ST
+              MOVE LST-ST TO RETURN-CODE
+           ELSE
+              PERFORM H201-WRITE-HEADER
+              PERFORM UNTIL SRT-EOF
+                 RETURN SRT-FILE
+                    AT END SET SRT-EOF TO TRUE
+                    NOT AT END PERFORM H210-WRITE-LISTING-LINE
+                 END-RETURN
+              END-PERFORM
+              CLOSE LST-FILE
+           END-IF.
+       H200-END. EXIT.
+
+       H201-WRITE-HEADER.
+           MOVE SPACES TO LST-REC.
+           STRING 'DVZ ID    NAME'
+                  '                           DATE    BALANCE'
+                  DELIMITED BY SIZE INTO LST-REC.
+           WRITE LST-REC.
+           IF (NOT LST-SUCCESS)
+              DISPLAY 'UNABLE TO WRITE LST FILE: ' LST-ST
+           END-IF.
+       H201-END. EXIT.
+
+       H210-WRITE-LISTING-LINE.
+           MOVE SPACES TO LST-REC.
+           MOVE SRT-BALLANCE TO WS-BALLANCE-ED.
+           MOVE SRT-DATE     TO WS-DATE-ED.
+           MOVE SRT-DVZ      TO WS-DVZ-ED.
+           MOVE SRT-ID       TO WS-ID-ED.
+           STRING WS-DVZ-ED ' ' WS-ID-ED ' ' SRT-NAME ' '
+                  WS-DATE-ED ' ' WS-BALLANCE-ED
+                  DELIMITED BY SIZE INTO LST-REC.
+           WRITE LST-REC.
+           IF (NOT LST-SUCCESS)
+              DISPLAY 'UNABLE TO WRITE LST FILE: ' LST-ST
+           END-IF.
+           ADD 1 TO WS-LINE-COUNT.
+       H210-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           DISPLAY 'PBEGLST RECORDS LISTED: ' WS-LINE-COUNT.
+           STOP RUN.
+       H999-END. EXIT.
