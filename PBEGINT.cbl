@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBEGINT.
+       AUTHOR. Begüm Serra Sengül.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN IDX-FILE
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IDX-KEY
+                             STATUS IDX-ST.
+           SELECT INT-FILE   ASSIGN TO INT-FILE
+                             STATUS INT-ST.
+           SELECT CKP-FILE   ASSIGN TO INT-CKP-FILE
+                             STATUS CKP-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+       01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID           PIC S9(05)   COMP-3.
+              05 IDX-DVZ          PIC S9(03)   COMP.
+           03 IDX-NAME            PIC X(30).
+           03 IDX-DATE            PIC S9(7)    COMP-3.
+           03 IDX-BALLANCE        PIC S9(15)   COMP-3.
+
+       FD  INT-FILE RECORDING MODE F.
+       01  INT-REC.
+           03 INT-FILLER-ID        PIC X(7).
+           03 INT-ID               PIC 9(5).
+           03 INT-FILLER-DVZ       PIC X(7).
+           03 INT-DVZ              PIC 9(3).
+           03 INT-FILLER-OLD       PIC X(10).
+           03 INT-OLD-BAL          PIC S9(15).
+           03 INT-FILLER-NEW       PIC X(10).
+           03 INT-NEW-BAL          PIC S9(15).
+           03 INT-FILLER-RATE      PIC X(8).
+           03 INT-RATE             PIC 9V9(4).
+
+       FD  CKP-FILE RECORDING MODE F.
+       01  CKP-REC.
+           03 CKP-LAST-RUN-DATE    PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           03 IDX-ST               PIC 9(2).
+              88 IDX-SUCCESS             VALUE 00 97.
+              88 IDX-EOF                 VALUE 10.
+           03 INT-ST               PIC 9(2).
+              88 INT-SUCCESS             VALUE 00 97.
+           03 CKP-ST               PIC 9(2).
+              88 CKP-SUCCESS             VALUE 00 97.
+              88 CKP-NOTFOUND            VALUE 35.
+           03 WS-RUN-DATE.
+              05 WS-RUN-YYYY       PIC 9(4).
+              05 WS-RUN-MM         PIC 9(2).
+              05 WS-RUN-DD         PIC 9(2).
+           03 WS-RUN-DATE-NUM      REDEFINES WS-RUN-DATE PIC 9(8).
+           03 WS-CKP-LAST-DATE     PIC 9(8) VALUE 0.
+           03 WS-ALREADY-RUN       PIC X(1) VALUE 'N'.
+              88 ALREADY-RUN-TODAY       VALUE 'Y'.
+           03 WS-ACCT-DD           PIC 9(2).
+           03 WS-INT-RATE          PIC 9V9(4) VALUE 0.0150.
+           03 WS-OLD-BAL           PIC S9(15).
+           03 WS-ACCRUAL           PIC S9(15).
+           03 WS-TOUCHED-COUNT     PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM H105-CHECK-RERUN.
+           IF ALREADY-RUN-TODAY
+              DISPLAY 'PBEGINT ALREADY ACCRUED FOR RUN DATE: '
+                      WS-RUN-DATE-NUM '- SKIPPING'
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              PERFORM H100-OPEN-FILES
+              PERFORM H200-PROCESS UNTIL IDX-EOF
+              PERFORM H999-PROGRAM-EXIT
+              PERFORM H107-RECORD-RUN-DATE
+           END-IF.
+           STOP RUN.
+       0000-END. EXIT.
+
+       H105-CHECK-RERUN.
+           OPEN INPUT CKP-FILE.
+           IF CKP-SUCCESS
+              READ CKP-FILE
+                 AT END MOVE 0 TO WS-CKP-LAST-DATE
+                 NOT AT END MOVE CKP-LAST-RUN-DATE TO WS-CKP-LAST-DATE
+              END-READ
+              CLOSE CKP-FILE
+           ELSE
+              IF NOT CKP-NOTFOUND
+                 DISPLAY 'UNABLE TO OPEN CKP FILE: ' CKP-ST
+              END-IF
+              MOVE 0 TO WS-CKP-LAST-DATE
+           END-IF.
+           IF WS-CKP-LAST-DATE = WS-RUN-DATE-NUM
+              SET ALREADY-RUN-TODAY TO TRUE
+           END-IF.
+       H105-END. EXIT.
+
+       H107-RECORD-RUN-DATE.
+           OPEN OUTPUT CKP-FILE.
+           IF (NOT CKP-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN CKP FILE FOR WRITE: ' CKP-ST
+           ELSE
+              MOVE WS-RUN-DATE-NUM TO CKP-LAST-RUN-DATE
+              WRITE CKP-REC
+              IF (NOT CKP-SUCCESS)
+                 DISPLAY 'UNABLE TO WRITE CKP FILE: ' CKP-ST
+              END-IF
+              CLOSE CKP-FILE
+           END-IF.
+       H107-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN I-O IDX-FILE.
+           IF (NOT IDX-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN IDX FILE: ' IDX-ST
+              MOVE IDX-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT INT-FILE.
+           IF (NOT INT-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN INT FILE: ' INT-ST
+              MOVE INT-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       H100-END. EXIT.
+
+       H200-PROCESS.
+           READ IDX-FILE NEXT RECORD
+              AT END SET IDX-EOF TO TRUE
+              NOT AT END PERFORM H210-CHECK-ACCRUAL
+           END-READ.
+       H200-END. EXIT.
+
+       H210-CHECK-ACCRUAL.
+           COMPUTE WS-ACCT-DD = FUNCTION MOD(IDX-DATE, 100).
+           IF (WS-ACCT-DD = WS-RUN-DD)
+              PERFORM H220-ACCRUE-INTEREST
+           END-IF.
+       H210-END. EXIT.
+
+       H220-ACCRUE-INTEREST.
+           MOVE IDX-BALLANCE TO WS-OLD-BAL.
+           COMPUTE WS-ACCRUAL ROUNDED = IDX-BALLANCE * WS-INT-RATE.
+           ADD WS-ACCRUAL TO IDX-BALLANCE.
+           REWRITE IDX-REC
+              INVALID KEY
+                 DISPLAY 'UNABLE TO UPDATE VSAM FILE: ' IDX-ST
+           END-REWRITE.
+           IF IDX-SUCCESS
+              PERFORM H230-WRITE-TRANSACTION
+              ADD 1 TO WS-TOUCHED-COUNT
+           END-IF.
+       H220-END. EXIT.
+
+       H230-WRITE-TRANSACTION.
+           MOVE SPACES TO INT-REC.
+           MOVE IDX-ID         TO INT-ID.
+           MOVE IDX-DVZ        TO INT-DVZ.
+           MOVE WS-OLD-BAL     TO INT-OLD-BAL.
+           MOVE IDX-BALLANCE   TO INT-NEW-BAL.
+           MOVE WS-INT-RATE    TO INT-RATE.
+           MOVE 'ID: '         TO INT-FILLER-ID.
+           MOVE 'DVZ: '        TO INT-FILLER-DVZ.
+           MOVE 'OLDBAL: '     TO INT-FILLER-OLD.
+           MOVE 'NEWBAL: '     TO INT-FILLER-NEW.
+           MOVE 'RATE: '       TO INT-FILLER-RATE.
+           INSPECT INT-REC REPLACING ALL LOW-VALUES BY SPACES.
+           WRITE INT-REC.
+           IF (NOT INT-SUCCESS)
+              DISPLAY 'UNABLE TO WRITE INT FILE: ' INT-ST
+           END-IF.
+       H230-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE INT-FILE.
+           DISPLAY 'PBEGINT COMPLETE - ACCOUNTS ACCRUED: '
+                   WS-TOUCHED-COUNT.
+       H999-END. EXIT.
